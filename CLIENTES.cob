@@ -6,6 +6,31 @@
       * DATA.....: 02/12/2021                      *
       **********************************************
       * ALTERACOES:                                *
+      * 09/08/2026 - INCLUSAO DE CPF/CNPJ NO        *
+      *   CADASTRO, COM VALIDACAO DE DIGITO         *
+      *   VERIFICADOR.                              *
+      * 09/08/2026 - CORRIGIDA A VARREDURA COMPLETA *
+      *   DE CLIENTES.DAT NOS RELATORIOS (O START   *
+      *   POR TELEFONE SENTINELA PULAVA/QUEBRAVA O  *
+      *   RELATORIO SE ESSE TELEFONE EXISTISSE).    *
+      * 09/08/2026 - INCLUIDO LOG DE ALTERACOES     *
+      *   (CLIENTES-LOG.TXT) GRAVADO A CADA         *
+      *   INCLUSAO/ALTERACAO/EXCLUSAO.              *
+      * 09/08/2026 - CONSULTA AGORA PERMITE BUSCA   *
+      *   POR NOME (ALEM DO TELEFONE).              *
+      * 09/08/2026 - EXCLUSAO PASSOU A SER LOGICA   *
+      *   (CLIENTES-ATIVO), COM OPCAO DE MANUTENCAO *
+      *   PARA PURGAR OS REGISTROS INATIVOS.        *
+      * 09/08/2026 - NOVA OPCAO DE EXPORTACAO PARA  *
+      *   CLIENTES.CSV (DELIMITADO POR VIRGULA),    *
+      *   ALEM DO RELATO.TXT DE LARGURA FIXA.       *
+      * 09/08/2026 - VALIDACAO DE NOME E E-MAIL     *
+      *   ANTES DE GRAVAR O CADASTRO.               *
+      * 09/08/2026 - NOVO RELATORIO DE EMAILS       *
+      *   DUPLICADOS (OPCAO 7 DO MENU).             *
+      * 09/08/2026 - RELATORIO EM DISCO PASSOU A    *
+      *   GRAVAR PONTO DE CONTROLE, PERMITINDO       *
+      *   REINICIAR DE ONDE PAROU SE INTERROMPIDO.  *
       **********************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -20,6 +45,22 @@
            SELECT RELATO ASSIGN TO 'C:\COBOL\RELATO.TXT'
              ORGANIZATION IS SEQUENTIAL.
 
+           SELECT CLIENTES-LOG ASSIGN TO 'C:\COBOL\CLIENTES-LOG.TXT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS CLILOG-STATUS.
+
+           SELECT CLIENTES-CSV ASSIGN TO 'C:\COBOL\CLIENTES.CSV'
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CLIENTES-ORD ASSIGN TO 'C:\COBOL\CLIEORD.TMP'
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT WRK-ORDENACAO ASSIGN TO 'C:\COBOL\WRKORD.TMP'.
+
+           SELECT RELATO-CKP ASSIGN TO 'C:\COBOL\RELATO.CKP'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS CKP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
@@ -28,10 +69,52 @@
                10 CLIENTES-FONE PIC 9(09).
            05 CLIENTES-NOME     PIC X(30).
            05 CLIENTES-EMAIL    PIC X(40).
+           05 CLIENTES-CPFCNPJ  PIC X(14).
+           05 CLIENTES-ATIVO    PIC X(01).
+               88 CLIENTES-REG-ATIVO   VALUE 'A'.
+               88 CLIENTES-REG-INATIVO VALUE 'I'.
 
        FD RELATO.
        01 RELATO-REG.
-           05 RELATO-DADOS      PIC X(79).
+           05 RELATO-DADOS      PIC X(94).
+
+       FD CLIENTES-LOG.
+       01 CLIENTES-LOG-REG.
+           05 LOG-DATAHORA      PIC X(16).
+           05 LOG-OPERACAO      PIC X(08).
+           05 LOG-FONE          PIC 9(09).
+           05 LOG-NOME-ANTES    PIC X(30).
+           05 LOG-NOME-DEPOIS   PIC X(30).
+           05 LOG-EMAIL-ANTES   PIC X(40).
+           05 LOG-EMAIL-DEPOIS  PIC X(40).
+
+       FD CLIENTES-CSV.
+       01 CLIENTES-CSV-REG.
+           05 CSV-LINHA         PIC X(90).
+
+       FD CLIENTES-ORD.
+       01 CLIENTES-ORD-REG.
+           05 ORD-FONE          PIC 9(09).
+           05 ORD-NOME          PIC X(30).
+           05 ORD-EMAIL         PIC X(40).
+           05 ORD-CPFCNPJ       PIC X(14).
+           05 ORD-ATIVO         PIC X(01).
+
+       SD WRK-ORDENACAO.
+       01 SORT-REG.
+           05 SORT-FONE         PIC 9(09).
+           05 SORT-NOME         PIC X(30).
+           05 SORT-EMAIL        PIC X(40).
+           05 SORT-CPFCNPJ      PIC X(14).
+           05 SORT-ATIVO        PIC X(01).
+
+       FD RELATO-CKP.
+       01 CKP-REG.
+           05 CKP-FONE          PIC 9(09).
+           05 CKP-QTREGISTROS   PIC 9(05).
+           05 CKP-SITUACAO      PIC X(01).
+               88 CKP-PENDENTE     VALUE 'P'.
+               88 CKP-CONCLUIDO    VALUE 'C'.
 
       * SECAO DE VARIAVEIS
        WORKING-STORAGE SECTION.
@@ -45,6 +128,109 @@
        77 WRK-CONTALINHA  PIC 9(3) VALUE 0.
        77 WRK-QTREGISTROS PIC 9(5) VALUE 0.
 
+      * SECAO DE STATUS DE ARQUIVO
+       77 CLILOG-STATUS    PIC 9(02).
+
+      * SECAO DE LOG DE ALTERACOES
+       77 WRK-LOG-OPERACAO PIC X(08) VALUE SPACES.
+       77 WRK-NOME-ANTES   PIC X(30) VALUE SPACES.
+       77 WRK-EMAIL-ANTES  PIC X(40) VALUE SPACES.
+       77 WRK-DATA         PIC 9(08) VALUE 0.
+       77 WRK-HORA         PIC 9(08) VALUE 0.
+       77 WRK-DATAHORA     PIC X(16) VALUE SPACES.
+
+      * SECAO DE STATUS DO CLIENTE
+       77 WRK-ATIVO-DESC   PIC X(08) VALUE SPACES.
+
+      * SECAO DE EXPORTACAO CSV
+       77 WRK-NOME-TAM      PIC 9(02) VALUE 0.
+       77 WRK-EMAIL-TAM     PIC 9(02) VALUE 0.
+       77 WRK-CSV-POS       PIC 9(02) VALUE 0.
+       77 WRK-CSV-NOME      PIC X(60) VALUE SPACES.
+       77 WRK-CSV-NOME-TAM  PIC 9(02) VALUE 0.
+       77 WRK-CSV-EMAIL     PIC X(80) VALUE SPACES.
+       77 WRK-CSV-EMAIL-TAM PIC 9(02) VALUE 0.
+
+      * SECAO DE VALIDACAO DE CADASTRO
+       77 WRK-CADASTRO-OK       PIC X(01) VALUE 'S'.
+       77 WRK-EMAIL-ARROBA      PIC 9(02) VALUE 0.
+       77 WRK-EMAIL-USUARIO     PIC X(40) VALUE SPACES.
+       77 WRK-EMAIL-DOMINIO     PIC X(40) VALUE SPACES.
+
+      * SECAO DE RELATORIO DE EMAILS DUPLICADOS
+       77 WRK-EMAIL-ANTERIOR    PIC X(40) VALUE SPACES.
+       77 WRK-NOME-ANTERIOR     PIC X(30) VALUE SPACES.
+       77 WRK-FONE-ANTERIOR     PIC 9(09) VALUE 0.
+       77 WRK-CONT-GRUPO        PIC 9(02) VALUE 0.
+       77 WRK-QTDUPLICADOS      PIC 9(05) VALUE 0.
+       77 WRK-EOF-ORD           PIC X(01) VALUE 'N'.
+           88 FIM-ORD              VALUE 'S'.
+
+      * SECAO DE CHECKPOINT DO RELATORIO EM DISCO
+       77 CKP-STATUS            PIC 9(02).
+       77 WRK-TEM-CKP           PIC X(01) VALUE 'N'.
+           88 TEM-CKP              VALUE 'S'.
+       77 WRK-CKP-FONE          PIC 9(09) VALUE 0.
+       77 WRK-CKP-CONTADOR      PIC 9(05) VALUE 0.
+       77 WRK-CKP-DIVQ          PIC 9(04) VALUE 0.
+       77 WRK-CKP-RESTO         PIC 9(04) VALUE 0.
+
+      * SECAO DE CONSULTA POR NOME
+       77 WRK-MODOCONSULTA   PIC X(01) VALUE SPACES.
+       77 WRK-NOME-BUSCA     PIC X(30) VALUE SPACES.
+       77 WRK-NOME-BUSCA-TAM PIC 9(02) VALUE 0.
+       77 WRK-ACHOU          PIC X(01) VALUE 'N'.
+           88 WRK-ACHOU-SIM     VALUE 'S'.
+
+      * SECAO DE VALIDACAO DE CPF/CNPJ
+       77 WRK-CPFCNPJ-TAM  PIC 9(02) VALUE 0.
+       77 WRK-CPFCNPJ-OK   PIC X(01) VALUE 'N'.
+           88 CPFCNPJ-VALIDO   VALUE 'S'.
+       77 WRK-I            PIC 9(02) VALUE 0.
+       77 WRK-SOMA         PIC 9(06) VALUE 0.
+       77 WRK-SOMA10       PIC 9(06) VALUE 0.
+       77 WRK-DIVQ         PIC 9(04) VALUE 0.
+       77 WRK-RESTO        PIC 9(04) VALUE 0.
+       77 WRK-DIG          PIC 9(01) VALUE 0.
+
+       01 WRK-CPFCNPJ-AREA.
+           05 WRK-CPFCNPJ-VALOR PIC X(14).
+       01 WRK-CPFCNPJ-TAB REDEFINES WRK-CPFCNPJ-AREA.
+           05 WRK-CPFCNPJ-DIG   PIC 9(01) OCCURS 14 TIMES.
+
+       01 WRK-TAB-PESO1-DADOS.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 09.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 07.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+       01 WRK-TAB-PESO1 REDEFINES WRK-TAB-PESO1-DADOS.
+           05 WRK-PESO1 PIC 9(02) OCCURS 12 TIMES.
+
+       01 WRK-TAB-PESO2-DADOS.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 09.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 07.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+       01 WRK-TAB-PESO2 REDEFINES WRK-TAB-PESO2-DADOS.
+           05 WRK-PESO2 PIC 9(02) OCCURS 13 TIMES.
+
        SCREEN SECTION.
        01 TELA.
            05 LIMPA-TELA.
@@ -65,9 +251,12 @@
            05 LINE 10 COLUMN 15 VALUE '4 - EXCLUSAO'.
            05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO EM TELA'.
            05 LINE 12 COLUMN 15 VALUE '6 - RELATORIO EM DISCO'.
-           05 LINE 13 COLUMN 15 VALUE 'X - SAIR'.
-           05 LINE 14 COLUMN 15 VALUE 'OPCAO......:'.
-           05 LINE 14 COLUMN 28 USING WRK-OPCAO.
+           05 LINE 13 COLUMN 15 VALUE '7 - EMAILS DUPLICADOS'.
+           05 LINE 14 COLUMN 15 VALUE '8 - EXPORTAR CSV'.
+           05 LINE 15 COLUMN 15 VALUE '9 - PURGAR INATIVOS'.
+           05 LINE 16 COLUMN 15 VALUE 'X - SAIR'.
+           05 LINE 17 COLUMN 15 VALUE 'OPCAO......:'.
+           05 LINE 17 COLUMN 28 USING WRK-OPCAO.
       *
        01 TELA-REGISTRO.
            05 CHAVE FOREGROUND-COLOR 2.
@@ -79,6 +268,18 @@
                10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
                10 LINE 12 COLUMN 10 VALUE 'E-MAIL... '.
                10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
+               10 LINE 13 COLUMN 10 VALUE 'CPF/CNPJ. '.
+               10 COLUMN PLUS 2 PIC X(14) USING CLIENTES-CPFCNPJ.
+               10 LINE 14 COLUMN 10 VALUE 'STATUS... '.
+               10 COLUMN PLUS 2 PIC X(08) FROM WRK-ATIVO-DESC.
+
+       01 TELA-CONSULTA-MODO.
+           05 LINE 10 COLUMN 10 VALUE 'BUSCAR POR (F)ONE OU (N)OME ?'.
+           05 COLUMN PLUS 2 PIC X(01) USING WRK-MODOCONSULTA.
+
+       01 TELA-CONSULTA-NOME.
+           05 LINE 10 COLUMN 10 VALUE 'NOME (INICIO DO NOME)....'.
+           05 COLUMN PLUS 2 PIC X(30) USING WRK-NOME-BUSCA.
 
        01 MOSTRA-ERRO.
            02 MSG-ERRO.
@@ -99,6 +300,13 @@
            PERFORM 3000-FINALIZAR
            STOP RUN.
 
+       0100-MONTA-STATUS-DESC.
+           IF CLIENTES-REG-INATIVO
+               MOVE 'INATIVO' TO WRK-ATIVO-DESC
+           ELSE
+               MOVE 'ATIVO' TO WRK-ATIVO-DESC
+           END-IF.
+
        1000-INICIAR.
 
            OPEN I-O CLIENTES
@@ -107,6 +315,12 @@
                  CLOSE CLIENTES OPEN I-O CLIENTES
              END-IF.
 
+           OPEN EXTEND CLIENTES-LOG
+             IF CLILOG-STATUS = 35 THEN
+                 OPEN OUTPUT CLIENTES-LOG
+                 CLOSE CLIENTES-LOG OPEN EXTEND CLIENTES-LOG
+             END-IF.
+
            MOVE 'SISTEMA DE CLIENTES' TO WRK-TITULO.
 
        1100-MONTATELA.
@@ -116,7 +330,8 @@
 
        2000-PROCESSAR.
 
-           MOVE SPACES TO WRK-MSGERRO CLIENTES-NOME CLIENTES-EMAIL.
+           MOVE SPACES TO WRK-MSGERRO CLIENTES-NOME CLIENTES-EMAIL
+               CLIENTES-CPFCNPJ.
 
            EVALUATE WRK-OPCAO
            WHEN 1
@@ -133,6 +348,12 @@
       * QUE SER A VERSAO 4.6.5
            WHEN 6
                PERFORM 9100-RELATORIO-DISCO
+           WHEN 7
+               PERFORM 9300-RELATORIO-DUPLICADOS
+           WHEN 8
+               PERFORM 9200-RELATORIO-CSV
+           WHEN 9
+               PERFORM 9400-PURGAR-INATIVOS
            WHEN OTHER
                IF WRK-OPCAO NOT EQUAL 'X'
                    DISPLAY 'ENTRE COM A OPCAO CORRETA'
@@ -143,19 +364,225 @@
 
        3000-FINALIZAR.
            CLOSE CLIENTES.
+           CLOSE CLIENTES-LOG.
 
        5000-INCLUIR.
            MOVE 'MODULO - INCLUSAO'   TO WRK-MODULO.
+           MOVE SPACES TO CLIENTES-CPFCNPJ.
+           SET CLIENTES-REG-ATIVO TO TRUE.
+           PERFORM 0100-MONTA-STATUS-DESC.
            DISPLAY TELA.
            ACCEPT TELA-REGISTRO.
-             WRITE CLIENTES-REG
-              INVALID KEY
-                MOVE 'JA EXISTE' TO WRK-MSGERRO
-                ACCEPT MOSTRA-ERRO
-              END-WRITE.
+           PERFORM 5300-VALIDA-CADASTRO.
+           IF WRK-CADASTRO-OK = 'S'
+               PERFORM 5100-VALIDA-CPFCNPJ
+           END-IF.
+           IF WRK-CADASTRO-OK = 'S' AND CPFCNPJ-VALIDO
+               WRITE CLIENTES-REG
+                INVALID KEY
+                  MOVE 'JA EXISTE' TO WRK-MSGERRO
+                  ACCEPT MOSTRA-ERRO
+                NOT INVALID KEY
+                  MOVE SPACES TO WRK-NOME-ANTES WRK-EMAIL-ANTES
+                  MOVE 'INCLUIR' TO WRK-LOG-OPERACAO
+                  PERFORM 8900-GRAVA-LOG
+                  MOVE 'REGISTRO INCLUIDO!' TO WRK-MSGERRO
+                  ACCEPT MOSTRA-ERRO
+               END-WRITE
+           ELSE
+               ACCEPT MOSTRA-ERRO
+           END-IF.
+
+       5100-VALIDA-CPFCNPJ.
+           MOVE 'N' TO WRK-CPFCNPJ-OK.
+           MOVE CLIENTES-CPFCNPJ TO WRK-CPFCNPJ-VALOR.
+           PERFORM VARYING WRK-I FROM 14 BY -1
+               UNTIL WRK-I = 0 OR
+                     WRK-CPFCNPJ-VALOR(WRK-I:1) NOT = SPACE
+           END-PERFORM.
+           MOVE WRK-I TO WRK-CPFCNPJ-TAM.
+           IF WRK-CPFCNPJ-TAM = 0
+               MOVE 'CPF/CNPJ OBRIGATORIO' TO WRK-MSGERRO
+           ELSE
+               IF WRK-CPFCNPJ-TAM = 11 AND
+                       WRK-CPFCNPJ-VALOR(1:11) IS NUMERIC
+                   PERFORM 5110-VALIDA-CPF
+               ELSE
+                   IF WRK-CPFCNPJ-TAM = 14 AND
+                           WRK-CPFCNPJ-VALOR IS NUMERIC
+                       PERFORM 5120-VALIDA-CNPJ
+                   ELSE
+                       MOVE 'CPF/CNPJ INVALIDO' TO WRK-MSGERRO
+                   END-IF
+               END-IF
+           END-IF.
+
+       5110-VALIDA-CPF.
+      * CONFERE SE TODOS OS DIGITOS SAO IGUAIS (CPF INVALIDO CONHECIDO)
+           PERFORM VARYING WRK-I FROM 2 BY 1
+               UNTIL WRK-I > 11 OR
+                     WRK-CPFCNPJ-DIG(WRK-I) NOT = WRK-CPFCNPJ-DIG(1)
+           END-PERFORM.
+           IF WRK-I > 11
+               MOVE 'CPF INVALIDO' TO WRK-MSGERRO
+           ELSE
+      * 1O DIGITO VERIFICADOR
+               MOVE 0 TO WRK-SOMA
+               PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 9
+                   COMPUTE WRK-SOMA = WRK-SOMA +
+                       WRK-CPFCNPJ-DIG(WRK-I) * (11 - WRK-I)
+               END-PERFORM
+               COMPUTE WRK-SOMA10 = WRK-SOMA * 10
+               DIVIDE WRK-SOMA10 BY 11 GIVING WRK-DIVQ
+                   REMAINDER WRK-RESTO
+               IF WRK-RESTO > 9
+                   MOVE 0 TO WRK-DIG
+               ELSE
+                   MOVE WRK-RESTO TO WRK-DIG
+               END-IF
+               IF WRK-DIG NOT = WRK-CPFCNPJ-DIG(10)
+                   MOVE 'CPF INVALIDO' TO WRK-MSGERRO
+               ELSE
+      * 2O DIGITO VERIFICADOR
+                   MOVE 0 TO WRK-SOMA
+                   PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 10
+                       COMPUTE WRK-SOMA = WRK-SOMA +
+                           WRK-CPFCNPJ-DIG(WRK-I) * (12 - WRK-I)
+                   END-PERFORM
+                   COMPUTE WRK-SOMA10 = WRK-SOMA * 10
+                   DIVIDE WRK-SOMA10 BY 11 GIVING WRK-DIVQ
+                       REMAINDER WRK-RESTO
+                   IF WRK-RESTO > 9
+                       MOVE 0 TO WRK-DIG
+                   ELSE
+                       MOVE WRK-RESTO TO WRK-DIG
+                   END-IF
+                   IF WRK-DIG NOT = WRK-CPFCNPJ-DIG(11)
+                       MOVE 'CPF INVALIDO' TO WRK-MSGERRO
+                   ELSE
+                       MOVE 'S' TO WRK-CPFCNPJ-OK
+                   END-IF
+               END-IF
+           END-IF.
+
+       5120-VALIDA-CNPJ.
+      * 1O DIGITO VERIFICADOR
+           MOVE 0 TO WRK-SOMA.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 12
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   WRK-CPFCNPJ-DIG(WRK-I) * WRK-PESO1(WRK-I)
+           END-PERFORM.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-DIVQ REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DIG
+           ELSE
+               COMPUTE WRK-DIG = 11 - WRK-RESTO
+           END-IF.
+           IF WRK-DIG NOT = WRK-CPFCNPJ-DIG(13)
+               MOVE 'CNPJ INVALIDO' TO WRK-MSGERRO
+           ELSE
+      * 2O DIGITO VERIFICADOR
+               MOVE 0 TO WRK-SOMA
+               PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 13
+                   COMPUTE WRK-SOMA = WRK-SOMA +
+                       WRK-CPFCNPJ-DIG(WRK-I) * WRK-PESO2(WRK-I)
+               END-PERFORM
+               DIVIDE WRK-SOMA BY 11 GIVING WRK-DIVQ
+                   REMAINDER WRK-RESTO
+               IF WRK-RESTO < 2
+                   MOVE 0 TO WRK-DIG
+               ELSE
+                   COMPUTE WRK-DIG = 11 - WRK-RESTO
+               END-IF
+               IF WRK-DIG NOT = WRK-CPFCNPJ-DIG(14)
+                   MOVE 'CNPJ INVALIDO' TO WRK-MSGERRO
+               ELSE
+                   MOVE 'S' TO WRK-CPFCNPJ-OK
+               END-IF
+           END-IF.
+
+       5300-VALIDA-CADASTRO.
+           MOVE 'S' TO WRK-CADASTRO-OK.
+           IF CLIENTES-NOME = SPACES
+               MOVE 'N' TO WRK-CADASTRO-OK
+               MOVE 'NOME NAO PODE SER BRANCO' TO WRK-MSGERRO
+           ELSE
+               MOVE 0 TO WRK-EMAIL-ARROBA
+               INSPECT CLIENTES-EMAIL TALLYING WRK-EMAIL-ARROBA
+                   FOR ALL '@'
+               IF WRK-EMAIL-ARROBA NOT = 1
+                   MOVE 'N' TO WRK-CADASTRO-OK
+                   MOVE 'E-MAIL INVALIDO' TO WRK-MSGERRO
+               ELSE
+                   MOVE SPACES TO WRK-EMAIL-USUARIO WRK-EMAIL-DOMINIO
+                   UNSTRING CLIENTES-EMAIL DELIMITED BY '@'
+                       INTO WRK-EMAIL-USUARIO WRK-EMAIL-DOMINIO
+                   END-UNSTRING
+                   IF WRK-EMAIL-USUARIO = SPACES OR
+                           WRK-EMAIL-DOMINIO = SPACES
+                       MOVE 'N' TO WRK-CADASTRO-OK
+                       MOVE 'E-MAIL INVALIDO' TO WRK-MSGERRO
+                   END-IF
+               END-IF
+           END-IF.
 
        6000-CONSULTAR.
            MOVE 'MODULO - CONSULTA'   TO WRK-MODULO.
+           MOVE SPACES TO WRK-MODOCONSULTA.
+           DISPLAY TELA.
+           ACCEPT TELA-CONSULTA-MODO.
+           IF WRK-MODOCONSULTA = 'N' OR WRK-MODOCONSULTA = 'n'
+               PERFORM 6100-CONSULTAR-POR-NOME
+           ELSE
+               PERFORM 6200-CONSULTAR-POR-FONE
+           END-IF.
+
+       6100-CONSULTAR-POR-NOME.
+           MOVE SPACES TO WRK-NOME-BUSCA.
+           DISPLAY TELA.
+           ACCEPT TELA-CONSULTA-NOME.
+           PERFORM VARYING WRK-I FROM 30 BY -1
+               UNTIL WRK-I = 0 OR WRK-NOME-BUSCA(WRK-I:1) NOT = SPACE
+           END-PERFORM.
+           MOVE WRK-I TO WRK-NOME-BUSCA-TAM.
+           MOVE 'N' TO WRK-ACHOU.
+           MOVE 0 TO WRK-QTREGISTROS.
+           IF WRK-NOME-BUSCA-TAM = 0
+               MOVE 'DIGITE UM NOME PARA BUSCAR' TO WRK-MSGERRO
+           ELSE
+               MOVE LOW-VALUES TO CLIENTES-CHAVE
+               START CLIENTES KEY IS GREATER THAN OR EQUAL
+                   TO CLIENTES-CHAVE
+                 INVALID KEY
+                   MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+                 NOT INVALID KEY
+                   DISPLAY '   RESULTADO DA BUSCA POR NOME'
+                   DISPLAY '---------------------------------'
+                   READ CLIENTES NEXT
+                   PERFORM UNTIL CLIENTES-STATUS = 10
+                       IF CLIENTES-NOME(1:WRK-NOME-BUSCA-TAM) =
+                               WRK-NOME-BUSCA(1:WRK-NOME-BUSCA-TAM)
+                           PERFORM 0100-MONTA-STATUS-DESC
+                           DISPLAY CLIENTES-FONE ' '
+                                   CLIENTES-NOME ' '
+                                   CLIENTES-EMAIL ' '
+                                   WRK-ATIVO-DESC
+                           ADD 1 TO WRK-QTREGISTROS
+                           MOVE 'S' TO WRK-ACHOU
+                       END-IF
+                       READ CLIENTES NEXT
+                   END-PERFORM
+               END-START
+               IF WRK-ACHOU-SIM
+                   MOVE 'ENCONTRADOS: ' TO WRK-MSGERRO
+                   MOVE WRK-QTREGISTROS TO WRK-MSGERRO(14:05)
+               ELSE
+                   MOVE 'NENHUM CLIENTE ENCONTRADO' TO WRK-MSGERRO
+               END-IF
+           END-IF.
+           ACCEPT MOSTRA-ERRO.
+
+       6200-CONSULTAR-POR-FONE.
       * COLOCANDO DISPLAY NA TELA, OS CAMPOS FICAM PROTEGIDOS, AO
       * COLOCAR ACCPEPT CHAVE, APENAS ESSE CAMPO FICA LIBERADO.
            DISPLAY TELA.
@@ -165,6 +592,7 @@
                 INVALID KEY
                   MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
                 NOT INVALID KEY
+                  PERFORM 0100-MONTA-STATUS-DESC
                   MOVE 'REGISTRO ENCONTRADO!' TO WRK-MSGERRO
                   DISPLAY SS-DADOS
                END-READ.
@@ -177,15 +605,35 @@
              ACCEPT CHAVE.
                READ CLIENTES
                  IF CLIENTES-STATUS = 0
+                     MOVE CLIENTES-NOME TO WRK-NOME-ANTES
+                     MOVE CLIENTES-EMAIL TO WRK-EMAIL-ANTES
+                     PERFORM 0100-MONTA-STATUS-DESC
                      ACCEPT SS-DADOS
-                       REWRITE CLIENTES-REG
-                         IF CLIENTES-STATUS = 0
+                     PERFORM 5300-VALIDA-CADASTRO
+                     IF WRK-CADASTRO-OK = 'S'
+                         IF CLIENTES-CPFCNPJ = SPACES
+      *    CADASTROS ANTIGOS/IMPORTADOS SEM CPF/CNPJ (EX.: CARGA EM
+      *    LOTE) PODEM CONTINUAR SENDO ALTERADOS SEM PREENCHE-LO.
+                             SET CPFCNPJ-VALIDO TO TRUE
+                         ELSE
+                             PERFORM 5100-VALIDA-CPFCNPJ
+                         END-IF
+                     END-IF
+                     IF WRK-CADASTRO-OK = 'S' AND CPFCNPJ-VALIDO
+                         REWRITE CLIENTES-REG
+                           IF CLIENTES-STATUS = 0
+                             MOVE 'ALTERAR' TO WRK-LOG-OPERACAO
+                             PERFORM 8900-GRAVA-LOG
                              MOVE 'REGISTRO ALTERADO!' TO WRK-MSGERRO
                              ACCEPT MOSTRA-ERRO
-                         ELSE
-                             MOVE 'REGISTRO NAO ALTERADO' TO WRK-MSGERRO
+                           ELSE
+                             MOVE 'REGISTRO NAO ALTERADO'
+                                 TO WRK-MSGERRO
                              ACCEPT MOSTRA-ERRO
-                         END-IF
+                           END-IF
+                     ELSE
+                         ACCEPT MOSTRA-ERRO
+                     END-IF
                   ELSE
                       MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-MSGERRO
                       ACCEPT MOSTRA-ERRO
@@ -194,41 +642,77 @@
        8000-EXCLUIR.
            MOVE 'MODULO - EXCLUSAO'   TO WRK-MODULO.
            DISPLAY TELA.
-             DISPLAY TELA-REGISTRO
-             ACCEPT CHAVE.
-               READ CLIENTES
-                 INVALID KEY
-                   MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
-                 NOT INVALID KEY
-                  MOVE 'ENCONTRADO. (S/N)' TO WRK-MSGERRO
-                  DISPLAY SS-DADOS
-               END-READ.
-                 ACCEPT MOSTRA-ERRO.
-                 IF WRK-TECLA = 'S' AND CLIENTES-STATUS = 0
-                     DELETE CLIENTES
-                     INVALID KEY
-                       MOVE 'ERRO AO DELETAR' TO WRK-MSGERRO
-                       ACCEPT MOSTRA-ERRO
-                     END-DELETE
-                  END-IF.
+           DISPLAY TELA-REGISTRO.
+           ACCEPT CHAVE.
+           READ CLIENTES
+             INVALID KEY
+               MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+             NOT INVALID KEY
+               PERFORM 0100-MONTA-STATUS-DESC
+               IF CLIENTES-REG-INATIVO
+                   MOVE 'REGISTRO JA INATIVO' TO WRK-MSGERRO
+               ELSE
+                   MOVE 'ENCONTRADO. INATIVAR? (S/N)' TO WRK-MSGERRO
+                   DISPLAY SS-DADOS
+               END-IF
+           END-READ.
+           ACCEPT MOSTRA-ERRO.
+           IF WRK-TECLA = 'S' AND CLIENTES-STATUS = 0
+                   AND CLIENTES-REG-ATIVO
+               MOVE CLIENTES-NOME TO WRK-NOME-ANTES
+               MOVE CLIENTES-EMAIL TO WRK-EMAIL-ANTES
+               SET CLIENTES-REG-INATIVO TO TRUE
+               REWRITE CLIENTES-REG
+               INVALID KEY
+                 MOVE 'ERRO AO INATIVAR' TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+               NOT INVALID KEY
+                 MOVE 'EXCLUIR' TO WRK-LOG-OPERACAO
+                 PERFORM 8900-GRAVA-LOG
+                 MOVE 'REGISTRO INATIVADO' TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+               END-REWRITE
+           END-IF.
+
+       8900-GRAVA-LOG.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA FROM TIME.
+           MOVE SPACES TO WRK-DATAHORA.
+           STRING WRK-DATA DELIMITED SIZE
+                  WRK-HORA DELIMITED SIZE
+             INTO WRK-DATAHORA
+           END-STRING.
+           MOVE SPACES TO CLIENTES-LOG-REG.
+           MOVE WRK-DATAHORA TO LOG-DATAHORA.
+           MOVE WRK-LOG-OPERACAO TO LOG-OPERACAO.
+           MOVE CLIENTES-FONE TO LOG-FONE.
+           MOVE WRK-NOME-ANTES TO LOG-NOME-ANTES.
+           MOVE CLIENTES-NOME TO LOG-NOME-DEPOIS.
+           MOVE WRK-EMAIL-ANTES TO LOG-EMAIL-ANTES.
+           MOVE CLIENTES-EMAIL TO LOG-EMAIL-DEPOIS.
+           WRITE CLIENTES-LOG-REG.
 
        9000-RELATORIO-TELA.
            MOVE 'MODULO - RELATORIO'   TO WRK-MODULO.
            DISPLAY TELA.
 
-           MOVE 111111111 TO CLIENTES-FONE.
-           START CLIENTES KEY EQUAL CLIENTES-FONE.
-           READ CLIENTES
+           MOVE LOW-VALUES TO CLIENTES-CHAVE.
+           START CLIENTES KEY IS GREATER THAN OR EQUAL
+               TO CLIENTES-CHAVE
               INVALID KEY
                 MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
               NOT INVALID KEY
                 DISPLAY '    RELATORIO DE CLIENTES'
                 DISPLAY '---------------------------'
+                MOVE 0 TO WRK-QTREGISTROS
+                READ CLIENTES NEXT
                 PERFORM UNTIL CLIENTES-STATUS = 10
                 ADD 1 TO WRK-QTREGISTROS
+                PERFORM 0100-MONTA-STATUS-DESC
                 DISPLAY CLIENTES-FONE ' '
                         CLIENTES-NOME ' '
-                        CLIENTES-EMAIL
+                        CLIENTES-EMAIL ' '
+                        WRK-ATIVO-DESC
                 READ CLIENTES NEXT
 
       *    PAGINACAO
@@ -246,7 +730,7 @@
                   END-IF
 
                 END-PERFORM
-           END-READ.
+           END-START.
 
            MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO.
       *    COMANDO ABAIXO CONCATENOU VALOR NA VARIAVEL DA POSIÇÃO 17
@@ -255,32 +739,288 @@
       *     PERFORM 1000-INICIAR.
 
        9100-RELATORIO-DISCO.
-           MOVE 0 TO WRK-QTREGISTROS.
            MOVE 'MODULO - RELATORIO'   TO WRK-MODULO.
            DISPLAY TELA.
+           PERFORM 9160-LER-CHECKPOINT.
+           IF TEM-CKP
+               MOVE WRK-CKP-CONTADOR TO WRK-QTREGISTROS
+               MOVE WRK-CKP-FONE TO CLIENTES-CHAVE
+               START CLIENTES KEY IS GREATER THAN CLIENTES-CHAVE
+                 INVALID KEY
+      *    NADA MAIS A PROCESSAR: O PONTO DE CONTROLE JA COBRIA TODOS
+      *    OS REGISTROS, SO FALTAVA GRAVAR O RODAPE E CONCLUIR.
+                   OPEN EXTEND RELATO
+                   MOVE 'REGISTROS LIDOS' TO RELATO-REG
+                   MOVE WRK-QTREGISTROS   TO RELATO-REG(18:05)
+                   WRITE RELATO-REG
+                   CLOSE RELATO
+                   PERFORM 9180-FINALIZA-CHECKPOINT
+                 NOT INVALID KEY
+                   OPEN EXTEND RELATO
+                   PERFORM 9170-PROCESSA-RELATORIO
+               END-START
+           ELSE
+               MOVE 0 TO WRK-QTREGISTROS
+               MOVE LOW-VALUES TO CLIENTES-CHAVE
+               START CLIENTES KEY IS GREATER THAN OR EQUAL
+                   TO CLIENTES-CHAVE
+                 INVALID KEY
+                   MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+                 NOT INVALID KEY
+                   OPEN OUTPUT RELATO
+                   PERFORM 9170-PROCESSA-RELATORIO
+               END-START
+           END-IF.
 
-           MOVE 111111111 TO CLIENTES-FONE.
-           START CLIENTES KEY EQUAL CLIENTES-FONE.
-           READ CLIENTES
-              INVALID KEY
-                MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
-              NOT INVALID KEY
-                OPEN OUTPUT RELATO
-                PERFORM UNTIL CLIENTES-STATUS = 10
-                ADD 1 TO WRK-QTREGISTROS
-                MOVE CLIENTES-REG TO RELATO-REG
-                WRITE RELATO-REG
+           MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO.
+      *    COMANDO ABAIXO CONCATENOU VALOR NA VARIAVEL DA POSIÇÃO 17
+           MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05).
+           ACCEPT MOSTRA-ERRO.
 
-                READ CLIENTES NEXT
+       9150-GRAVA-CHECKPOINT.
+           OPEN OUTPUT RELATO-CKP.
+           MOVE CLIENTES-FONE TO CKP-FONE.
+           MOVE WRK-QTREGISTROS TO CKP-QTREGISTROS.
+           SET CKP-PENDENTE TO TRUE.
+           WRITE CKP-REG.
+           CLOSE RELATO-CKP.
 
-                END-PERFORM
-                MOVE 'REGISTROS LIDOS' TO RELATO-REG
-                MOVE WRK-QTREGISTROS   TO RELATO-REG(18:05)
-                WRITE RELATO-REG
-                CLOSE RELATO
+       9160-LER-CHECKPOINT.
+           MOVE 'N' TO WRK-TEM-CKP.
+           OPEN INPUT RELATO-CKP.
+           IF CKP-STATUS = 0
+               READ RELATO-CKP
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   IF CKP-PENDENTE
+                       MOVE 'S' TO WRK-TEM-CKP
+                       MOVE CKP-FONE TO WRK-CKP-FONE
+                       MOVE CKP-QTREGISTROS TO WRK-CKP-CONTADOR
+                   END-IF
+               END-READ
+               CLOSE RELATO-CKP
+           END-IF.
+
+       9170-PROCESSA-RELATORIO.
+           READ CLIENTES NEXT
+           PERFORM UNTIL CLIENTES-STATUS = 10
+               ADD 1 TO WRK-QTREGISTROS
+               MOVE CLIENTES-REG TO RELATO-REG
+               WRITE RELATO-REG
+               DIVIDE WRK-QTREGISTROS BY 50 GIVING WRK-CKP-DIVQ
+                   REMAINDER WRK-CKP-RESTO
+               IF WRK-CKP-RESTO = 0
+                   PERFORM 9150-GRAVA-CHECKPOINT
+               END-IF
+               READ CLIENTES NEXT
+           END-PERFORM.
+           MOVE 'REGISTROS LIDOS' TO RELATO-REG.
+           MOVE WRK-QTREGISTROS   TO RELATO-REG(18:05).
+           WRITE RELATO-REG.
+           CLOSE RELATO.
+           PERFORM 9180-FINALIZA-CHECKPOINT.
+
+       9180-FINALIZA-CHECKPOINT.
+           OPEN OUTPUT RELATO-CKP.
+           MOVE CLIENTES-CHAVE TO CKP-FONE.
+           MOVE WRK-QTREGISTROS TO CKP-QTREGISTROS.
+           SET CKP-CONCLUIDO TO TRUE.
+           WRITE CKP-REG.
+           CLOSE RELATO-CKP.
+
+       9200-RELATORIO-CSV.
+           MOVE 'MODULO - RELATORIO'   TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE 0 TO WRK-QTREGISTROS.
+
+           MOVE LOW-VALUES TO CLIENTES-CHAVE.
+           START CLIENTES KEY IS GREATER THAN OR EQUAL
+               TO CLIENTES-CHAVE
+             INVALID KEY
+               MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+             NOT INVALID KEY
+               OPEN OUTPUT CLIENTES-CSV
+               MOVE '"FONE","NOME","EMAIL"' TO CSV-LINHA
+               WRITE CLIENTES-CSV-REG
+               READ CLIENTES NEXT
+               PERFORM UNTIL CLIENTES-STATUS = 10
+                   ADD 1 TO WRK-QTREGISTROS
+                   PERFORM 9210-TRIM-NOME
+                   PERFORM 9220-TRIM-EMAIL
+                   PERFORM 9230-ESCAPA-NOME
+                   PERFORM 9240-ESCAPA-EMAIL
+                   MOVE SPACES TO CSV-LINHA
+                   STRING CLIENTES-FONE DELIMITED SIZE
+                          ',"' DELIMITED SIZE
+                          WRK-CSV-NOME(1:WRK-CSV-NOME-TAM)
+                              DELIMITED SIZE
+                          '","' DELIMITED SIZE
+                          WRK-CSV-EMAIL(1:WRK-CSV-EMAIL-TAM)
+                              DELIMITED SIZE
+                          '"' DELIMITED SIZE
+                     INTO CSV-LINHA
+                   END-STRING
+                   WRITE CLIENTES-CSV-REG
+                   READ CLIENTES NEXT
+               END-PERFORM
+               CLOSE CLIENTES-CSV
+           END-START.
+
+           MOVE 'REGISTROS EXPORTADOS ' TO WRK-MSGERRO.
+           MOVE WRK-QTREGISTROS TO WRK-MSGERRO(22:05).
+           ACCEPT MOSTRA-ERRO.
+
+       9210-TRIM-NOME.
+           PERFORM VARYING WRK-I FROM 30 BY -1
+               UNTIL WRK-I = 0 OR CLIENTES-NOME(WRK-I:1) NOT = SPACE
+           END-PERFORM.
+           MOVE WRK-I TO WRK-NOME-TAM.
+           IF WRK-NOME-TAM = 0
+               MOVE 1 TO WRK-NOME-TAM
+           END-IF.
+
+       9220-TRIM-EMAIL.
+           PERFORM VARYING WRK-I FROM 40 BY -1
+               UNTIL WRK-I = 0 OR CLIENTES-EMAIL(WRK-I:1) NOT = SPACE
+           END-PERFORM.
+           MOVE WRK-I TO WRK-EMAIL-TAM.
+           IF WRK-EMAIL-TAM = 0
+               MOVE 1 TO WRK-EMAIL-TAM
+           END-IF.
+
+       9230-ESCAPA-NOME.
+      *    DOBRA CADA ASPA EMBUTIDA NO NOME (REGRA DE CITACAO DO CSV)
+      *    PARA NAO QUEBRAR O ALINHAMENTO DAS COLUNAS SEGUINTES.
+           MOVE SPACES TO WRK-CSV-NOME.
+           MOVE 1 TO WRK-CSV-POS.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > WRK-NOME-TAM
+               IF CLIENTES-NOME(WRK-I:1) = '"'
+                   MOVE '""' TO WRK-CSV-NOME(WRK-CSV-POS:2)
+                   ADD 2 TO WRK-CSV-POS
+               ELSE
+                   MOVE CLIENTES-NOME(WRK-I:1)
+                       TO WRK-CSV-NOME(WRK-CSV-POS:1)
+                   ADD 1 TO WRK-CSV-POS
+               END-IF
+           END-PERFORM.
+           COMPUTE WRK-CSV-NOME-TAM = WRK-CSV-POS - 1.
+
+       9240-ESCAPA-EMAIL.
+           MOVE SPACES TO WRK-CSV-EMAIL.
+           MOVE 1 TO WRK-CSV-POS.
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                   UNTIL WRK-I > WRK-EMAIL-TAM
+               IF CLIENTES-EMAIL(WRK-I:1) = '"'
+                   MOVE '""' TO WRK-CSV-EMAIL(WRK-CSV-POS:2)
+                   ADD 2 TO WRK-CSV-POS
+               ELSE
+                   MOVE CLIENTES-EMAIL(WRK-I:1)
+                       TO WRK-CSV-EMAIL(WRK-CSV-POS:1)
+                   ADD 1 TO WRK-CSV-POS
+               END-IF
+           END-PERFORM.
+           COMPUTE WRK-CSV-EMAIL-TAM = WRK-CSV-POS - 1.
+
+       9300-RELATORIO-DUPLICADOS.
+           MOVE 'MODULO - RELATORIO'   TO WRK-MODULO.
+           DISPLAY TELA.
+      *    CLIENTES FICA ABERTO A SESSAO INTEIRA (1000-INICIAR), ENTAO
+      *    A SELECAO DOS REGISTROS E FEITA POR UM INPUT PROCEDURE (QUE
+      *    REUSA O PADRAO START/READ NEXT JA USADO NOS OUTROS
+      *    RELATORIOS) EM VEZ DE UM SORT ... USING CLIENTES DIRETO.
+           SORT WRK-ORDENACAO ON ASCENDING KEY SORT-EMAIL
+               INPUT PROCEDURE IS 9310-SELECIONA-CLIENTES
+               GIVING CLIENTES-ORD.
+           MOVE 0 TO WRK-QTDUPLICADOS.
+           MOVE SPACES TO WRK-EMAIL-ANTERIOR WRK-NOME-ANTERIOR.
+           MOVE 0 TO WRK-FONE-ANTERIOR.
+           MOVE 0 TO WRK-CONT-GRUPO.
+           MOVE 'N' TO WRK-EOF-ORD.
+           OPEN INPUT CLIENTES-ORD.
+           DISPLAY '   EMAILS DUPLICADOS'.
+           DISPLAY '---------------------------------'.
+           READ CLIENTES-ORD
+             AT END
+               SET FIM-ORD TO TRUE
            END-READ.
+           PERFORM UNTIL FIM-ORD
+               IF ORD-EMAIL = WRK-EMAIL-ANTERIOR AND
+                       ORD-EMAIL NOT = SPACES
+                   IF WRK-CONT-GRUPO = 1
+      *    SO AGORA SE CONFIRMA QUE HA DUPLICIDADE: EXIBE O CABECALHO
+      *    DO GRUPO E O PRIMEIRO REGISTRO, QUE FICOU EM ESPERA.
+                       DISPLAY 'EMAIL: ' WRK-EMAIL-ANTERIOR
+                       DISPLAY '   ' WRK-FONE-ANTERIOR ' '
+                               WRK-NOME-ANTERIOR
+                       ADD 1 TO WRK-QTDUPLICADOS
+                   END-IF
+                   ADD 1 TO WRK-CONT-GRUPO
+                   DISPLAY '   ' ORD-FONE ' ' ORD-NOME
+               ELSE
+                   MOVE ORD-EMAIL TO WRK-EMAIL-ANTERIOR
+                   MOVE ORD-FONE TO WRK-FONE-ANTERIOR
+                   MOVE ORD-NOME TO WRK-NOME-ANTERIOR
+                   MOVE 1 TO WRK-CONT-GRUPO
+               END-IF
+               READ CLIENTES-ORD
+                 AT END
+                   SET FIM-ORD TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE CLIENTES-ORD.
+           MOVE 'GRUPOS DUPLICADOS ' TO WRK-MSGERRO.
+           MOVE WRK-QTDUPLICADOS TO WRK-MSGERRO(20:05).
+           ACCEPT MOSTRA-ERRO.
 
-           MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO.
-      *    COMANDO ABAIXO CONCATENOU VALOR NA VARIAVEL DA POSIÇÃO 17
-           MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05).
+       9310-SELECIONA-CLIENTES.
+           MOVE LOW-VALUES TO CLIENTES-CHAVE.
+           START CLIENTES KEY IS GREATER THAN OR EQUAL
+               TO CLIENTES-CHAVE
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               READ CLIENTES NEXT
+               PERFORM UNTIL CLIENTES-STATUS = 10
+                   MOVE CLIENTES-FONE    TO SORT-FONE
+                   MOVE CLIENTES-NOME    TO SORT-NOME
+                   MOVE CLIENTES-EMAIL   TO SORT-EMAIL
+                   MOVE CLIENTES-CPFCNPJ TO SORT-CPFCNPJ
+                   MOVE CLIENTES-ATIVO   TO SORT-ATIVO
+                   RELEASE SORT-REG
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-START.
+
+       9400-PURGAR-INATIVOS.
+           MOVE 'MODULO - PURGAR'   TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE 'CONFIRMA PURGAR INATIVOS? (S/N)' TO WRK-MSGERRO.
+           ACCEPT MOSTRA-ERRO.
+           IF WRK-TECLA = 'S'
+               MOVE 0 TO WRK-QTREGISTROS
+               MOVE LOW-VALUES TO CLIENTES-CHAVE
+               START CLIENTES KEY IS GREATER THAN OR EQUAL
+                   TO CLIENTES-CHAVE
+                 INVALID KEY
+                   MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+                 NOT INVALID KEY
+                   READ CLIENTES NEXT
+                   PERFORM UNTIL CLIENTES-STATUS = 10
+                       IF CLIENTES-REG-INATIVO
+                           DELETE CLIENTES
+                             INVALID KEY
+                               CONTINUE
+                             NOT INVALID KEY
+                               ADD 1 TO WRK-QTREGISTROS
+                           END-DELETE
+                       END-IF
+                       READ CLIENTES NEXT
+                   END-PERFORM
+               END-START
+               MOVE 'REGISTROS PURGADOS ' TO WRK-MSGERRO
+               MOVE WRK-QTREGISTROS TO WRK-MSGERRO(20:05)
+           ELSE
+               MOVE 'OPERACAO CANCELADA' TO WRK-MSGERRO
+           END-IF.
            ACCEPT MOSTRA-ERRO.
