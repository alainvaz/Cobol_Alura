@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTES-CARGA.
+      **********************************************
+      * OBJETIVO.: CARGA EM LOTE DE CLIENTES A      *
+      *   PARTIR DE ARQUIVO SEQUENCIAL DE FONE,     *
+      *   NOME E EMAIL, GRAVANDO OU ALTERANDO       *
+      *   DIRETAMENTE EM CLIENTES.DAT               *
+      * AUTOR....: ALAIN NASCIMENTO                 *
+      * DATA.....: 09/08/2026                       *
+      **********************************************
+      * ALTERACOES:                                 *
+      * 09/08/2026 - CARGA PASSOU A GRAVAR NO LOG DE *
+      *   ALTERACOES (CLIENTES-LOG.TXT) E A REJEITAR *
+      *   ALTERACAO DE REGISTRO INATIVO.             *
+      **********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'C:\COBOL\CLIENTES.DAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS CLIENTES-STATUS
+             RECORD KEY IS CLIENTES-CHAVE.
+
+           SELECT ENTRADA ASSIGN TO 'C:\COBOL\CLIENTES-CARGA.TXT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS ENTRADA-STATUS.
+
+           SELECT RELATO ASSIGN TO 'C:\COBOL\CARGA-RELATO.TXT'
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CLIENTES-LOG ASSIGN TO 'C:\COBOL\CLIENTES-LOG.TXT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS CLILOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME     PIC X(30).
+           05 CLIENTES-EMAIL    PIC X(40).
+           05 CLIENTES-CPFCNPJ  PIC X(14).
+           05 CLIENTES-ATIVO    PIC X(01).
+               88 CLIENTES-REG-ATIVO   VALUE 'A'.
+               88 CLIENTES-REG-INATIVO VALUE 'I'.
+
+       FD ENTRADA.
+       01 ENTRADA-REG.
+           05 ENTRADA-FONE      PIC 9(09).
+           05 ENTRADA-NOME      PIC X(30).
+           05 ENTRADA-EMAIL     PIC X(40).
+
+       FD RELATO.
+       01 RELATO-REG.
+           05 RELATO-DADOS      PIC X(80).
+
+       FD CLIENTES-LOG.
+       01 CLIENTES-LOG-REG.
+           05 LOG-DATAHORA      PIC X(16).
+           05 LOG-OPERACAO      PIC X(08).
+           05 LOG-FONE          PIC 9(09).
+           05 LOG-NOME-ANTES    PIC X(30).
+           05 LOG-NOME-DEPOIS   PIC X(30).
+           05 LOG-EMAIL-ANTES   PIC X(40).
+           05 LOG-EMAIL-DEPOIS  PIC X(40).
+
+      * SECAO DE VARIAVEIS
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS  PIC 9(02).
+       77 ENTRADA-STATUS   PIC 9(02).
+       77 CLILOG-STATUS    PIC 9(02).
+       77 WRK-FIM-ENTRADA  PIC X(01) VALUE 'N'.
+           88 FIM-ENTRADA     VALUE 'S'.
+       77 WRK-QT-LIDOS      PIC 9(05) VALUE 0.
+       77 WRK-QT-INCLUIDOS  PIC 9(05) VALUE 0.
+       77 WRK-QT-ALTERADOS  PIC 9(05) VALUE 0.
+       77 WRK-QT-REJEITADOS PIC 9(05) VALUE 0.
+       77 WRK-MOTIVO        PIC X(30) VALUE SPACES.
+
+      * SECAO DE LOG DE ALTERACOES
+       77 WRK-LOG-OPERACAO PIC X(08) VALUE SPACES.
+       77 WRK-NOME-ANTES   PIC X(30) VALUE SPACES.
+       77 WRK-EMAIL-ANTES  PIC X(40) VALUE SPACES.
+       77 WRK-DATA         PIC 9(08) VALUE 0.
+       77 WRK-HORA         PIC 9(08) VALUE 0.
+       77 WRK-DATAHORA     PIC X(16) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL SECTION.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR-ENTRADA UNTIL FIM-ENTRADA.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN I-O CLIENTES
+             IF CLIENTES-STATUS = 35 THEN
+                 OPEN OUTPUT CLIENTES
+                 CLOSE CLIENTES OPEN I-O CLIENTES
+             END-IF.
+           OPEN OUTPUT RELATO.
+           MOVE 'RELATORIO DE CARGA DE CLIENTES' TO RELATO-REG.
+           WRITE RELATO-REG.
+           MOVE '-------------------------------' TO RELATO-REG.
+           WRITE RELATO-REG.
+
+           OPEN EXTEND CLIENTES-LOG
+             IF CLILOG-STATUS = 35 THEN
+                 OPEN OUTPUT CLIENTES-LOG
+                 CLOSE CLIENTES-LOG OPEN EXTEND CLIENTES-LOG
+             END-IF.
+
+           OPEN INPUT ENTRADA.
+           IF ENTRADA-STATUS NOT = 0
+      *    ARQUIVO DE ENTRADA NAO ENCONTRADO (OU INACESSIVEL): AVISA
+      *    NO RELATORIO E ENCERRA SEM TENTAR LER O ARQUIVO.
+               MOVE 'ARQUIVO DE ENTRADA NAO ENCONTRADO' TO RELATO-REG
+               WRITE RELATO-REG
+               SET FIM-ENTRADA TO TRUE
+           ELSE
+               READ ENTRADA
+                 AT END
+                   SET FIM-ENTRADA TO TRUE
+               END-READ
+           END-IF.
+
+       2000-PROCESSAR-ENTRADA.
+           ADD 1 TO WRK-QT-LIDOS.
+           MOVE ENTRADA-FONE TO CLIENTES-FONE.
+           IF ENTRADA-NOME = SPACES OR ENTRADA-EMAIL = SPACES
+               ADD 1 TO WRK-QT-REJEITADOS
+               MOVE 'NOME OU EMAIL EM BRANCO' TO WRK-MOTIVO
+               PERFORM 2900-GRAVA-RELATO-REJEITADO
+           ELSE
+               READ CLIENTES
+                 INVALID KEY
+                   PERFORM 2100-INCLUIR-CLIENTE
+                 NOT INVALID KEY
+                   PERFORM 2200-ALTERAR-CLIENTE
+               END-READ
+           END-IF.
+           READ ENTRADA
+             AT END
+               SET FIM-ENTRADA TO TRUE
+           END-READ.
+
+       2100-INCLUIR-CLIENTE.
+           MOVE ENTRADA-NOME TO CLIENTES-NOME.
+           MOVE ENTRADA-EMAIL TO CLIENTES-EMAIL.
+           MOVE SPACES TO CLIENTES-CPFCNPJ.
+           MOVE 'A' TO CLIENTES-ATIVO.
+           WRITE CLIENTES-REG
+             INVALID KEY
+               ADD 1 TO WRK-QT-REJEITADOS
+               MOVE 'ERRO NA INCLUSAO' TO WRK-MOTIVO
+               PERFORM 2900-GRAVA-RELATO-REJEITADO
+             NOT INVALID KEY
+               ADD 1 TO WRK-QT-INCLUIDOS
+               MOVE SPACES TO WRK-NOME-ANTES WRK-EMAIL-ANTES
+               MOVE 'INCLUIR' TO WRK-LOG-OPERACAO
+               PERFORM 8900-GRAVA-LOG
+           END-WRITE.
+
+       2200-ALTERAR-CLIENTE.
+      *    UM REGISTRO INATIVADO (EXCLUSAO LOGICA) NAO PODE SER
+      *    REATIVADO/ALTERADO SILENCIOSAMENTE POR UMA CARGA EM LOTE.
+           IF CLIENTES-REG-INATIVO
+               ADD 1 TO WRK-QT-REJEITADOS
+               MOVE 'REGISTRO INATIVO' TO WRK-MOTIVO
+               PERFORM 2900-GRAVA-RELATO-REJEITADO
+           ELSE
+               MOVE CLIENTES-NOME TO WRK-NOME-ANTES
+               MOVE CLIENTES-EMAIL TO WRK-EMAIL-ANTES
+               MOVE ENTRADA-NOME TO CLIENTES-NOME
+               MOVE ENTRADA-EMAIL TO CLIENTES-EMAIL
+               REWRITE CLIENTES-REG
+                 INVALID KEY
+                   ADD 1 TO WRK-QT-REJEITADOS
+                   MOVE 'ERRO NA ALTERACAO' TO WRK-MOTIVO
+                   PERFORM 2900-GRAVA-RELATO-REJEITADO
+                 NOT INVALID KEY
+                   ADD 1 TO WRK-QT-ALTERADOS
+                   MOVE 'ALTERAR' TO WRK-LOG-OPERACAO
+                   PERFORM 8900-GRAVA-LOG
+               END-REWRITE
+           END-IF.
+
+       2900-GRAVA-RELATO-REJEITADO.
+           MOVE SPACES TO RELATO-REG.
+           STRING 'REJEITADO ' DELIMITED SIZE
+                  ENTRADA-FONE DELIMITED SIZE
+                  ' - ' DELIMITED SIZE
+                  WRK-MOTIVO DELIMITED SIZE
+             INTO RELATO-REG
+           END-STRING.
+           WRITE RELATO-REG.
+
+       8900-GRAVA-LOG.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA FROM TIME.
+           MOVE SPACES TO WRK-DATAHORA.
+           STRING WRK-DATA DELIMITED SIZE
+                  WRK-HORA DELIMITED SIZE
+             INTO WRK-DATAHORA
+           END-STRING.
+           MOVE SPACES TO CLIENTES-LOG-REG.
+           MOVE WRK-DATAHORA TO LOG-DATAHORA.
+           MOVE WRK-LOG-OPERACAO TO LOG-OPERACAO.
+           MOVE CLIENTES-FONE TO LOG-FONE.
+           MOVE WRK-NOME-ANTES TO LOG-NOME-ANTES.
+           MOVE CLIENTES-NOME TO LOG-NOME-DEPOIS.
+           MOVE WRK-EMAIL-ANTES TO LOG-EMAIL-ANTES.
+           MOVE CLIENTES-EMAIL TO LOG-EMAIL-DEPOIS.
+           WRITE CLIENTES-LOG-REG.
+
+       3000-FINALIZAR.
+           MOVE SPACES TO RELATO-REG.
+           WRITE RELATO-REG.
+           MOVE 'TOTAL LIDO......:' TO RELATO-REG.
+           MOVE WRK-QT-LIDOS TO RELATO-REG(19:05).
+           WRITE RELATO-REG.
+           MOVE 'TOTAL INCLUIDO..:' TO RELATO-REG.
+           MOVE WRK-QT-INCLUIDOS TO RELATO-REG(19:05).
+           WRITE RELATO-REG.
+           MOVE 'TOTAL ALTERADO..:' TO RELATO-REG.
+           MOVE WRK-QT-ALTERADOS TO RELATO-REG(19:05).
+           WRITE RELATO-REG.
+           MOVE 'TOTAL REJEITADO.:' TO RELATO-REG.
+           MOVE WRK-QT-REJEITADOS TO RELATO-REG(19:05).
+           WRITE RELATO-REG.
+           CLOSE CLIENTES.
+           CLOSE ENTRADA.
+           CLOSE RELATO.
+           CLOSE CLIENTES-LOG.
